@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook: BOOKREC.CPY
+      * Purpose:  Master record layout for PHONEBOOK.DAT, shared by
+      *           every program in the PHONEBOOK family so the file
+      *           layout only has to change in one place.
+      * Author:   R. J. Hanlon
+      *
+      * Modification History
+      * ----------------------------------------------------------------
+      * 2026-08-16  RJH  Extended into a full employee directory record
+      *                  - DEPARTMENT, EXTENSION, EMAIL-ADDRESS and an
+      *                  active/inactive status flag, so a departed
+      *                  employee can be marked inactive instead of
+      *                  being physically removed from the file.
+      ******************************************************************
+       01  BOOKENTRY.
+           88  ENDOFFILE               VALUE HIGH-VALUES.
+           02  NAME.
+               03  LASTNAME            PIC X(10).
+               03  FIRSTNAME           PIC X(10).
+           02  PHONENUMBER.
+               03  PREFIX              PIC 9(05).
+               03  RESTOFNUMBER        PIC 9(07).
+           02  DEPARTMENT              PIC X(15).
+           02  EXTENSION               PIC X(05).
+           02  EMAIL-ADDRESS           PIC X(30).
+           02  BOOK-STATUS-FLAG        PIC X(01).
+               88  ACTIVE-STATUS           VALUE "A".
+               88  INACTIVE-STATUS         VALUE "I".
