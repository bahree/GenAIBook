@@ -0,0 +1,217 @@
+000010******************************************************************
+000020* Author: R. J. Hanlon
+000030* Installation: Corporate Systems
+000040* Date-Written: 11 August 2026
+000050* Purpose: Scans PHONEBOOK.DAT for duplicate FIRSTNAME/LASTNAME
+000060*          pairs and duplicate PREFIX+RESTOFNUMBER combinations
+000070*          and writes an exception report, so duplicates can be
+000080*          cleaned up before the nightly load runs.
+000090* Tectonics: cobc
+000100******************************************************************
+000110* Modification History
+000120* ----------------------------------------------------------------
+000130* 2026-08-11  RJH  Original version.
+000140* 2026-08-19  RJH  Guard both OPEN INPUT BOOK passes against
+000150*                  FS = 35 so a run before PHONEBOOK.DAT exists
+000160*                  prints a clean report instead of abending.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. RECONCIL.
+000200 AUTHOR R J HANLON.
+000210 DATE-WRITTEN. 11 AUGUST 2026.
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS NAME
+000290         FILE STATUS IS FS.
+000300     SELECT SORT-NAME-FILE ASSIGN TO "RCNAME.WRK".
+000310     SELECT SORT-PHONE-FILE ASSIGN TO "RCPHONE.WRK".
+000320     SELECT EXCEPTION-REPORT ASSIGN TO "RECONCIL.RPT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS RPT-FS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  BOOK.
+000380 COPY "BOOKREC.CPY".
+000390 SD  SORT-NAME-FILE.
+000400 01  SN-RECORD.
+000410     02  SN-NAME.
+000420         03  SN-LASTNAME          PIC X(10).
+000430         03  SN-FIRSTNAME         PIC X(10).
+000440 SD  SORT-PHONE-FILE.
+000450 01  SP-RECORD.
+000460     02  SP-PHONENUMBER.
+000470         03  SP-PREFIX            PIC 9(05).
+000480         03  SP-RESTOFNUMBER      PIC 9(07).
+000490 FD  EXCEPTION-REPORT.
+000500 01  RPT-LINE                     PIC X(80).
+000510 WORKING-STORAGE SECTION.
+000520 01  FS                           PIC 99.
+000530 01  RPT-FS                       PIC 99.
+000540 01  WS-BOOK-EOF-SWITCH           PIC X.
+000550     88  WS-BOOK-AT-EOF               VALUE "Y".
+000560 01  WS-BOOK-NOT-FOUND-SWITCH     PIC X.
+000570     88  BOOK-NOT-FOUND               VALUE "Y".
+000580 01  WS-DUP-NAME-COUNT            PIC 9(06) VALUE ZERO.
+000590 01  WS-DUP-PHONE-COUNT           PIC 9(06) VALUE ZERO.
+000600 01  WS-PRIOR-NAME.
+000610     02  WS-PRIOR-LASTNAME        PIC X(10).
+000620     02  WS-PRIOR-FIRSTNAME       PIC X(10).
+000630 01  WS-PRIOR-PHONENUMBER.
+000640     02  WS-PRIOR-PREFIX          PIC 9(05).
+000650     02  WS-PRIOR-RESTOFNUMBER    PIC 9(07).
+000660 01  RPT-HEADING-1                PIC X(80) VALUE
+000670         "PHONEBOOK DUPLICATE-ENTRY RECONCILIATION REPORT".
+000680 01  RPT-HEADING-2                PIC X(80) VALUE
+000690         "DUPLICATE NAMES".
+000700 01  RPT-HEADING-3                PIC X(80) VALUE
+000710         "DUPLICATE PHONE NUMBERS".
+000720 01  RPT-DETAIL-NAME.
+000730     02  FILLER                   PIC X(04) VALUE SPACES.
+000740     02  RPT-D-LASTNAME           PIC X(10).
+000750     02  FILLER                   PIC X(01) VALUE SPACE.
+000760     02  RPT-D-FIRSTNAME          PIC X(10).
+000770     02  FILLER                   PIC X(40) VALUE SPACES.
+000780 01  RPT-DETAIL-PHONE.
+000790     02  FILLER                   PIC X(04) VALUE SPACES.
+000800     02  RPT-D-PREFIX             PIC ZZZZ9.
+000810     02  FILLER                   PIC X(01) VALUE "-".
+000820     02  RPT-D-RESTOFNUMBER       PIC Z(6)9.
+000830     02  FILLER                   PIC X(50) VALUE SPACES.
+000840 PROCEDURE DIVISION.
+000850 0000-MAINLINE.
+000860     PERFORM 1000-INITIALIZE
+000870     PERFORM 2000-SCAN-FOR-DUPLICATE-NAMES
+000880     PERFORM 3000-SCAN-FOR-DUPLICATE-PHONES
+000890     PERFORM 9000-TERMINATE
+000900     STOP RUN.
+000910
+000920 1000-INITIALIZE.
+000930     OPEN OUTPUT EXCEPTION-REPORT
+000940     WRITE RPT-LINE FROM RPT-HEADING-1
+000950     WRITE RPT-LINE FROM SPACES.
+000960
+000970 2000-SCAN-FOR-DUPLICATE-NAMES.
+000980     WRITE RPT-LINE FROM RPT-HEADING-2
+000990     SORT SORT-NAME-FILE
+001000         ON ASCENDING KEY SN-LASTNAME SN-FIRSTNAME
+001010         INPUT PROCEDURE IS 2100-RELEASE-NAME-RECORDS
+001020         OUTPUT PROCEDURE IS 2200-DETECT-DUPLICATE-NAMES
+001030     IF WS-DUP-NAME-COUNT = ZERO
+001040         WRITE RPT-LINE FROM SPACES
+001050     END-IF.
+001060
+001070 2100-RELEASE-NAME-RECORDS.
+001080     OPEN INPUT BOOK
+001090     MOVE "N" TO WS-BOOK-NOT-FOUND-SWITCH
+001100     IF FS = 35
+001110         MOVE "Y" TO WS-BOOK-NOT-FOUND-SWITCH
+001120         MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001130         DISPLAY "PHONEBOOK.DAT not found - nothing to scan."
+001140     ELSE
+001150         MOVE "N" TO WS-BOOK-EOF-SWITCH
+001160         READ BOOK NEXT RECORD
+001170             AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001180         END-READ
+001190         PERFORM 2110-RELEASE-ONE-NAME-RECORD
+001200             UNTIL WS-BOOK-AT-EOF
+001210     END-IF
+001220     IF NOT BOOK-NOT-FOUND
+001230         CLOSE BOOK
+001240     END-IF.
+001250
+001260 2110-RELEASE-ONE-NAME-RECORD.
+001270     MOVE LASTNAME TO SN-LASTNAME
+001280     MOVE FIRSTNAME TO SN-FIRSTNAME
+001290     RELEASE SN-RECORD
+001300     READ BOOK NEXT RECORD
+001310         AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001320     END-READ.
+001330
+001340 2200-DETECT-DUPLICATE-NAMES.
+001350     MOVE SPACES TO WS-PRIOR-NAME
+001360     MOVE "N" TO WS-BOOK-EOF-SWITCH
+001370     RETURN SORT-NAME-FILE
+001380         AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001390     END-RETURN
+001400     PERFORM 2210-CHECK-ONE-NAME-RECORD
+001410         UNTIL WS-BOOK-AT-EOF.
+001420
+001430 2210-CHECK-ONE-NAME-RECORD.
+001440     IF SN-NAME = WS-PRIOR-NAME
+001450         ADD 1 TO WS-DUP-NAME-COUNT
+001460         MOVE SN-LASTNAME TO RPT-D-LASTNAME
+001470         MOVE SN-FIRSTNAME TO RPT-D-FIRSTNAME
+001480         WRITE RPT-LINE FROM RPT-DETAIL-NAME
+001490     END-IF
+001500     MOVE SN-NAME TO WS-PRIOR-NAME
+001510     RETURN SORT-NAME-FILE
+001520         AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001530     END-RETURN.
+001540
+001550 3000-SCAN-FOR-DUPLICATE-PHONES.
+001560     WRITE RPT-LINE FROM SPACES
+001570     WRITE RPT-LINE FROM RPT-HEADING-3
+001580     SORT SORT-PHONE-FILE
+001590         ON ASCENDING KEY SP-PREFIX SP-RESTOFNUMBER
+001600         INPUT PROCEDURE IS 3100-RELEASE-PHONE-RECORDS
+001610         OUTPUT PROCEDURE IS 3200-DETECT-DUPLICATE-PHONES
+001620     IF WS-DUP-PHONE-COUNT = ZERO
+001630         WRITE RPT-LINE FROM SPACES
+001640     END-IF.
+001650
+001660 3100-RELEASE-PHONE-RECORDS.
+001670     OPEN INPUT BOOK
+001680     MOVE "N" TO WS-BOOK-NOT-FOUND-SWITCH
+001690     IF FS = 35
+001700         MOVE "Y" TO WS-BOOK-NOT-FOUND-SWITCH
+001710         MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001720         DISPLAY "PHONEBOOK.DAT not found - nothing to scan."
+001730     ELSE
+001740         MOVE "N" TO WS-BOOK-EOF-SWITCH
+001750         READ BOOK NEXT RECORD
+001760             AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001770         END-READ
+001780         PERFORM 3110-RELEASE-ONE-PHONE-RECORD
+001790             UNTIL WS-BOOK-AT-EOF
+001800     END-IF
+001810     IF NOT BOOK-NOT-FOUND
+001820         CLOSE BOOK
+001830     END-IF.
+001840
+001850 3110-RELEASE-ONE-PHONE-RECORD.
+001860     MOVE PREFIX TO SP-PREFIX
+001870     MOVE RESTOFNUMBER TO SP-RESTOFNUMBER
+001880     RELEASE SP-RECORD
+001890     READ BOOK NEXT RECORD
+001900         AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001910     END-READ.
+001920
+001930 3200-DETECT-DUPLICATE-PHONES.
+001940     MOVE ZERO TO WS-PRIOR-PHONENUMBER
+001950     MOVE "N" TO WS-BOOK-EOF-SWITCH
+001960     RETURN SORT-PHONE-FILE
+001970         AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+001980     END-RETURN
+001990     PERFORM 3210-CHECK-ONE-PHONE-RECORD
+002000         UNTIL WS-BOOK-AT-EOF.
+002010
+002020 3210-CHECK-ONE-PHONE-RECORD.
+002030     IF SP-PHONENUMBER = WS-PRIOR-PHONENUMBER
+002040         ADD 1 TO WS-DUP-PHONE-COUNT
+002050         MOVE SP-PREFIX TO RPT-D-PREFIX
+002060         MOVE SP-RESTOFNUMBER TO RPT-D-RESTOFNUMBER
+002070         WRITE RPT-LINE FROM RPT-DETAIL-PHONE
+002080     END-IF
+002090     MOVE SP-PHONENUMBER TO WS-PRIOR-PHONENUMBER
+002100     RETURN SORT-PHONE-FILE
+002110         AT END MOVE "Y" TO WS-BOOK-EOF-SWITCH
+002120     END-RETURN.
+002130
+002140 9000-TERMINATE.
+002150     CLOSE EXCEPTION-REPORT.
+002160
+002170 END PROGRAM RECONCIL.
