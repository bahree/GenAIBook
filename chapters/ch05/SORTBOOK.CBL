@@ -0,0 +1,132 @@
+000010******************************************************************
+000020* Author: R. J. Hanlon
+000030* Installation: Corporate Systems
+000040* Date-Written: 14 August 2026
+000050* Purpose: Nightly housekeeping job that extracts every entry
+000060*          from PHONEBOOK.DAT, SORTs it by LASTNAME then
+000070*          FIRSTNAME, and rebuilds PHONEBOOK.DAT from the
+000080*          resequenced entries so the master stays alphabetized
+000090*          and tidy for anyone reviewing it directly.
+000100* Tectonics: cobc
+000110******************************************************************
+000120* Modification History
+000130* ----------------------------------------------------------------
+000140* 2026-08-14  RJH  Original version.
+000150* 2026-08-16  RJH  Carry DEPARTMENT, EXTENSION, EMAIL-ADDRESS and
+000160*                  the status flag through the rebuild along with
+000170*                  the name and phone number, now that BOOKENTRY
+000180*                  is a full employee directory record.
+000190* 2026-08-18  RJH  SELECT BOOK now declares the same ALTERNATE
+000200*                  RECORD KEY IS PHONENUMBER as cobol.cbl, so the
+000210*                  rebuilt master keeps the phone-number index
+000220*                  that reverse lookup depends on.
+000230* 2026-08-19  RJH  Guard OPEN INPUT BOOK against FS = 35 so a run
+000240*                  before PHONEBOOK.DAT exists rebuilds an empty
+000250*                  master instead of abending on the OPEN.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. SORTBOOK.
+000290 AUTHOR R J HANLON.
+000300 DATE-WRITTEN. 14 AUGUST 2026.
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
+000350         ORGANIZATION IS INDEXED
+000360         ACCESS MODE IS SEQUENTIAL
+000370         RECORD KEY IS NAME
+000380         ALTERNATE RECORD KEY IS PHONENUMBER WITH DUPLICATES
+000390         FILE STATUS IS FS.
+000400     SELECT SORT-WORK-FILE ASSIGN TO "SORTBOOK.WRK".
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  BOOK.
+000440 COPY "BOOKREC.CPY".
+000450 SD  SORT-WORK-FILE.
+000460 01  SW-RECORD.
+000470     02  SW-NAME.
+000480         03  SW-LASTNAME          PIC X(10).
+000490         03  SW-FIRSTNAME         PIC X(10).
+000500     02  SW-PHONENUMBER.
+000510         03  SW-PREFIX            PIC 9(05).
+000520         03  SW-RESTOFNUMBER      PIC 9(07).
+000530     02  SW-DEPARTMENT            PIC X(15).
+000540     02  SW-EXTENSION             PIC X(05).
+000550     02  SW-EMAIL-ADDRESS         PIC X(30).
+000560     02  SW-BOOK-STATUS-FLAG      PIC X(01).
+000570 WORKING-STORAGE SECTION.
+000580 01  FS                           PIC 99.
+000590 01  WS-EOF-SWITCH                PIC X.
+000600     88  WS-AT-EOF                    VALUE "Y".
+000610 01  WS-BOOK-NOT-FOUND-SWITCH     PIC X VALUE "N".
+000620     88  BOOK-NOT-FOUND               VALUE "Y".
+000630 01  WS-ENTRY-COUNT               PIC 9(06) VALUE ZERO.
+000640 PROCEDURE DIVISION.
+000650 0000-MAINLINE.
+000660     SORT SORT-WORK-FILE
+000670         ON ASCENDING KEY SW-LASTNAME SW-FIRSTNAME
+000680         INPUT PROCEDURE IS 1000-RELEASE-ALL-ENTRIES
+000690         OUTPUT PROCEDURE IS 2000-REBUILD-BOOK-MASTER
+000700     DISPLAY "PHONEBOOK.DAT resequenced - "
+000710         WS-ENTRY-COUNT " entries."
+000720     STOP RUN.
+000730
+000740 1000-RELEASE-ALL-ENTRIES.
+000750     OPEN INPUT BOOK
+000760     IF FS = 35
+000770         SET BOOK-NOT-FOUND TO TRUE
+000780         MOVE "Y" TO WS-EOF-SWITCH
+000790         DISPLAY "PHONEBOOK.DAT not found - rebuilding empty."
+000800     ELSE
+000810         MOVE "N" TO WS-EOF-SWITCH
+000820         READ BOOK NEXT RECORD
+000830             AT END MOVE "Y" TO WS-EOF-SWITCH
+000840         END-READ
+000850         PERFORM 1100-RELEASE-ONE-ENTRY
+000860             UNTIL WS-AT-EOF
+000870     END-IF
+000880     IF NOT BOOK-NOT-FOUND
+000890         CLOSE BOOK
+000900     END-IF.
+000910
+000920 1100-RELEASE-ONE-ENTRY.
+000930     MOVE LASTNAME TO SW-LASTNAME
+000940     MOVE FIRSTNAME TO SW-FIRSTNAME
+000950     MOVE PREFIX TO SW-PREFIX
+000960     MOVE RESTOFNUMBER TO SW-RESTOFNUMBER
+000970     MOVE DEPARTMENT TO SW-DEPARTMENT
+000980     MOVE EXTENSION TO SW-EXTENSION
+000990     MOVE EMAIL-ADDRESS TO SW-EMAIL-ADDRESS
+001000     MOVE BOOK-STATUS-FLAG TO SW-BOOK-STATUS-FLAG
+001010     RELEASE SW-RECORD
+001020     READ BOOK NEXT RECORD
+001030         AT END MOVE "Y" TO WS-EOF-SWITCH
+001040     END-READ.
+001050
+001060 2000-REBUILD-BOOK-MASTER.
+001070     OPEN OUTPUT BOOK
+001080     MOVE ZERO TO WS-ENTRY-COUNT
+001090     MOVE "N" TO WS-EOF-SWITCH
+001100     RETURN SORT-WORK-FILE
+001110         AT END MOVE "Y" TO WS-EOF-SWITCH
+001120     END-RETURN
+001130     PERFORM 2100-WRITE-ONE-ENTRY
+001140         UNTIL WS-AT-EOF
+001150     CLOSE BOOK.
+001160
+001170 2100-WRITE-ONE-ENTRY.
+001180     MOVE SW-LASTNAME TO LASTNAME
+001190     MOVE SW-FIRSTNAME TO FIRSTNAME
+001200     MOVE SW-PREFIX TO PREFIX
+001210     MOVE SW-RESTOFNUMBER TO RESTOFNUMBER
+001220     MOVE SW-DEPARTMENT TO DEPARTMENT
+001230     MOVE SW-EXTENSION TO EXTENSION
+001240     MOVE SW-EMAIL-ADDRESS TO EMAIL-ADDRESS
+001250     MOVE SW-BOOK-STATUS-FLAG TO BOOK-STATUS-FLAG
+001260     WRITE BOOKENTRY
+001270     ADD 1 TO WS-ENTRY-COUNT
+001280     RETURN SORT-WORK-FILE
+001290         AT END MOVE "Y" TO WS-EOF-SWITCH
+001300     END-RETURN.
+001310
+001320 END PROGRAM SORTBOOK.
