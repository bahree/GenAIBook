@@ -0,0 +1,189 @@
+000010******************************************************************
+000020* Author: R. J. Hanlon
+000030* Installation: Corporate Systems
+000040* Date-Written: 12 August 2026
+000050* Purpose: Reads a transaction file of new-hire entries and adds
+000060*          them to PHONEBOOK.DAT in a single run, rejecting
+000070*          blank names and entries that match one already on
+000080*          file, and printing an added/rejected summary.
+000090* Tectonics: cobc
+000100******************************************************************
+000110* Modification History
+000120* ----------------------------------------------------------------
+000130* 2026-08-12  RJH  Original version.
+000135* 2026-08-16  RJH  Default DEPARTMENT, EXTENSION and EMAIL-ADDRESS
+000136*                  to spaces and mark each new entry active, now
+000137*                  that BOOKENTRY carries those fields.
+000138* 2026-08-18  RJH  SELECT BOOK now declares the same ALTERNATE
+000139*                  RECORD KEY IS PHONENUMBER as cobol.cbl, so the
+000140*                  phone-number index stays intact for entries
+000141*                  added through this program. Each successful
+000142*                  add now also appends a record to AUDITLOG.DAT,
+000143*                  under a fixed BATCH operator ID, the same as
+000144*                  an interactive add.
+000145******************************************************************
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. BATCHADD.
+000170 AUTHOR R J HANLON.
+000180 DATE-WRITTEN. 12 AUGUST 2026.
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS DYNAMIC
+000250         RECORD KEY IS NAME
+000255         ALTERNATE RECORD KEY IS PHONENUMBER WITH DUPLICATES
+000260         FILE STATUS IS FS.
+000270     SELECT TRANS-FILE ASSIGN TO "NEWHIRE.TRN"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS TR-FS.
+000300     SELECT LOAD-REPORT ASSIGN TO "BATCHADD.RPT"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS RPT-FS.
+000325     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+000326         ORGANIZATION IS SEQUENTIAL
+000327         FILE STATUS IS AUDIT-FS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  BOOK.
+000360 COPY "BOOKREC.CPY".
+000370 FD  TRANS-FILE.
+000380 01  TR-BOOKENTRY.
+000390     02  TR-NAME.
+000400         03  TR-LASTNAME          PIC X(10).
+000410         03  TR-FIRSTNAME         PIC X(10).
+000420     02  TR-PHONENUMBER.
+000430         03  TR-PREFIX            PIC 9(05).
+000440         03  TR-RESTOFNUMBER      PIC 9(07).
+000450 FD  LOAD-REPORT.
+000460 01  RPT-LINE                     PIC X(80).
+000465 FD  AUDIT-FILE.
+000466 COPY "AUDITREC.CPY".
+000470 WORKING-STORAGE SECTION.
+000480 01  FS                           PIC 99.
+000490 01  TR-FS                        PIC 99.
+000500 01  RPT-FS                       PIC 99.
+000505 01  AUDIT-FS                     PIC 99.
+000506 01  WS-OPERATOR-ID                PIC X(08) VALUE "BATCH".
+000510 01  WS-ADDED-COUNT               PIC 9(06) VALUE ZERO.
+000520 01  WS-REJECTED-COUNT            PIC 9(06) VALUE ZERO.
+000530 01  RPT-HEADING                  PIC X(80) VALUE
+000540         "NEW-HIRE BATCH LOAD - EXCEPTION LISTING".
+000550 01  RPT-DETAIL.
+000560     02  RPT-D-LASTNAME           PIC X(10).
+000570     02  FILLER                   PIC X(01) VALUE SPACE.
+000580     02  RPT-D-FIRSTNAME          PIC X(10).
+000590     02  FILLER                   PIC X(02) VALUE SPACES.
+000600     02  RPT-D-REASON             PIC X(25).
+000610     02  FILLER                   PIC X(32) VALUE SPACES.
+000620 01  RPT-SUMMARY-LINE.
+000630     02  FILLER                   PIC X(20) VALUE
+000640             "ENTRIES ADDED......".
+000650     02  RPT-SUM-ADDED            PIC ZZZZ9.
+000660     02  FILLER                   PIC X(10) VALUE SPACES.
+000670     02  FILLER                   PIC X(20) VALUE
+000680             "ENTRIES REJECTED...".
+000690     02  RPT-SUM-REJECTED         PIC ZZZZ9.
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE
+000730     PERFORM 2000-PROCESS-ONE-TRANSACTION
+000740         UNTIL ENDOFFILE
+000750     PERFORM 8000-PRINT-SUMMARY
+000760     PERFORM 9000-TERMINATE
+000770     STOP RUN.
+000780
+000790 1000-INITIALIZE.
+000800     OPEN INPUT TRANS-FILE
+000810     PERFORM 1100-OPEN-BOOK-FOR-MAINTENANCE
+000815     PERFORM 1200-OPEN-AUDIT-FILE
+000820     OPEN OUTPUT LOAD-REPORT
+000830     WRITE RPT-LINE FROM RPT-HEADING
+000840     WRITE RPT-LINE FROM SPACES
+000850     READ TRANS-FILE
+000860         AT END SET ENDOFFILE TO TRUE
+000870     END-READ.
+000880
+000890 1100-OPEN-BOOK-FOR-MAINTENANCE.
+000900     OPEN I-O BOOK
+000910     IF FS = 35
+000920         OPEN OUTPUT BOOK
+000930         CLOSE BOOK
+000940         OPEN I-O BOOK
+000950     END-IF.
+000960
+000965 1200-OPEN-AUDIT-FILE.
+000966     OPEN EXTEND AUDIT-FILE
+000967     IF AUDIT-FS = 35
+000968         OPEN OUTPUT AUDIT-FILE
+000969     END-IF.
+000971
+000972 2000-PROCESS-ONE-TRANSACTION.
+000980     IF TR-LASTNAME = SPACES OR TR-FIRSTNAME = SPACES
+000990         PERFORM 2100-REJECT-BLANK-NAME
+001000     ELSE
+001010         PERFORM 2200-ADD-ONE-ENTRY
+001020     END-IF
+001030     READ TRANS-FILE
+001040         AT END SET ENDOFFILE TO TRUE
+001050     END-READ.
+001060
+001070 2100-REJECT-BLANK-NAME.
+001080     ADD 1 TO WS-REJECTED-COUNT
+001090     MOVE TR-LASTNAME TO RPT-D-LASTNAME
+001100     MOVE TR-FIRSTNAME TO RPT-D-FIRSTNAME
+001110     MOVE "BLANK NAME" TO RPT-D-REASON
+001120     WRITE RPT-LINE FROM RPT-DETAIL.
+001130
+001140 2200-ADD-ONE-ENTRY.
+001150     MOVE TR-LASTNAME TO LASTNAME
+001160     MOVE TR-FIRSTNAME TO FIRSTNAME
+001170     MOVE TR-PREFIX TO PREFIX
+001180     MOVE TR-RESTOFNUMBER TO RESTOFNUMBER
+001181     MOVE SPACES TO DEPARTMENT
+001182     MOVE SPACES TO EXTENSION
+001183     MOVE SPACES TO EMAIL-ADDRESS
+001184     SET ACTIVE-STATUS TO TRUE
+001190     WRITE BOOKENTRY
+001200         INVALID KEY
+001210             PERFORM 2210-REJECT-DUPLICATE-ENTRY
+001220         NOT INVALID KEY
+001230             ADD 1 TO WS-ADDED-COUNT
+001235             PERFORM 2220-WRITE-AUDIT-FOR-ADD
+001240     END-WRITE.
+001250
+001260 2210-REJECT-DUPLICATE-ENTRY.
+001270     ADD 1 TO WS-REJECTED-COUNT
+001280     MOVE TR-LASTNAME TO RPT-D-LASTNAME
+001290     MOVE TR-FIRSTNAME TO RPT-D-FIRSTNAME
+001300     MOVE "MATCHES EXISTING ENTRY" TO RPT-D-REASON
+001310     WRITE RPT-LINE FROM RPT-DETAIL.
+001320
+001325 2220-WRITE-AUDIT-FOR-ADD.
+001326     SET AUDIT-ACTION-ADD TO TRUE
+001327     MOVE SPACES TO AUDIT-BEFORE-NAME
+001328     MOVE ZERO TO AUDIT-BEFORE-PHONENUMBER
+001329     MOVE NAME TO AUDIT-AFTER-NAME
+001330     MOVE PHONENUMBER TO AUDIT-AFTER-PHONENUMBER
+001331     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+001332     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+001333     ACCEPT AUDIT-TIME FROM TIME
+001334     WRITE AUDIT-RECORD.
+001336
+001337 8000-PRINT-SUMMARY.
+001340     WRITE RPT-LINE FROM SPACES
+001350     MOVE WS-ADDED-COUNT TO RPT-SUM-ADDED
+001360     MOVE WS-REJECTED-COUNT TO RPT-SUM-REJECTED
+001370     WRITE RPT-LINE FROM RPT-SUMMARY-LINE
+001380     DISPLAY "New-hire batch load complete."
+001390     DISPLAY "Entries added    - " WS-ADDED-COUNT
+001400     DISPLAY "Entries rejected - " WS-REJECTED-COUNT.
+001410
+001420 9000-TERMINATE.
+001430     CLOSE TRANS-FILE
+001440     CLOSE BOOK
+001445     CLOSE AUDIT-FILE
+001450     CLOSE LOAD-REPORT.
+001460
+001470 END PROGRAM BATCHADD.
