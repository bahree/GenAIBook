@@ -0,0 +1,151 @@
+000010******************************************************************
+000020* Author: R. J. Hanlon
+000030* Installation: Corporate Systems
+000040* Date-Written: 10 August 2026
+000050* Purpose: Prints a paginated Company Directory listing from
+000060*          PHONEBOOK.DAT for handout at the front desk.
+000070* Tectonics: cobc
+000080******************************************************************
+000090* Modification History
+000100* ----------------------------------------------------------------
+000110* 2026-08-10  RJH  Original version.
+000120* 2026-08-16  RJH  Skip inactive (departed) entries now that
+000130*                  BOOKENTRY carries an active/inactive status.
+000140* 2026-08-19  RJH  Guard OPEN INPUT BOOK against FS = 35 so a run
+000150*                  before PHONEBOOK.DAT exists prints a clean
+000160*                  message instead of abending on the OPEN.
+000170******************************************************************
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. DIRLIST.
+000200 AUTHOR R J HANLON.
+000210 DATE-WRITTEN. 10 AUGUST 2026.
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS NAME
+000290         FILE STATUS IS FS.
+000300     SELECT DIRECTORY-REPORT ASSIGN TO "DIRLIST.PRT"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS RPT-FS.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  BOOK.
+000360 COPY "BOOKREC.CPY".
+000370 FD  DIRECTORY-REPORT.
+000380 01  REPORT-LINE                 PIC X(80).
+000390 WORKING-STORAGE SECTION.
+000400 01  FS                          PIC 99.
+000410 01  RPT-FS                      PIC 99.
+000420 01  WS-BOOK-NOT-FOUND-SWITCH    PIC X VALUE "N".
+000430     88  BOOK-NOT-FOUND              VALUE "Y".
+000440 01  WS-LINE-COUNT                PIC 9(02) VALUE 99.
+000450 01  WS-PAGE-COUNT                PIC 9(04) VALUE ZERO.
+000460 01  WS-ENTRY-COUNT               PIC 9(06) VALUE ZERO.
+000470 01  WS-LINES-PER-PAGE            PIC 9(02) VALUE 50.
+000480 01  WS-RUN-DATE.
+000490     02  WS-RUN-YEAR              PIC 9(04).
+000500     02  WS-RUN-MONTH             PIC 9(02).
+000510     02  WS-RUN-DAY               PIC 9(02).
+000520 01  WS-RUN-DATE-DISPLAY          PIC X(10).
+000530 01  HDG-LINE-1.
+000540     02  FILLER                   PIC X(30) VALUE SPACES.
+000550     02  FILLER                   PIC X(20) VALUE
+000560             "COMPANY DIRECTORY".
+000570     02  FILLER                   PIC X(10) VALUE SPACES.
+000580     02  FILLER                   PIC X(05) VALUE "PAGE ".
+000590     02  HDG-PAGE-NUMBER          PIC ZZZ9.
+000600 01  HDG-LINE-2.
+000610     02  FILLER                   PIC X(12) VALUE "RUN DATE : ".
+000620     02  HDG-RUN-DATE             PIC X(10).
+000630 01  HDG-LINE-3.
+000640     02  FILLER                   PIC X(20) VALUE "LAST NAME".
+000650     02  FILLER                   PIC X(15) VALUE "FIRST NAME".
+000660     02  FILLER                   PIC X(15) VALUE "PHONE NUMBER".
+000670 01  DTL-LINE.
+000680     02  DTL-LASTNAME             PIC X(20).
+000690     02  DTL-FIRSTNAME            PIC X(15).
+000700     02  DTL-PREFIX               PIC ZZZZ9.
+000710     02  FILLER                   PIC X(01) VALUE "-".
+000720     02  DTL-RESTOFNUMBER         PIC Z(6)9.
+000730 01  FTR-LINE.
+000740     02  FILLER                   PIC X(20) VALUE
+000750             "TOTAL ENTRIES LISTED".
+000760     02  FTR-ENTRY-COUNT          PIC ZZZZZ9.
+000770 PROCEDURE DIVISION.
+000780 0000-MAINLINE.
+000790     PERFORM 1000-INITIALIZE
+000800     PERFORM 2000-PRINT-ONE-ENTRY
+000810         UNTIL ENDOFFILE
+000820     PERFORM 8000-PRINT-FOOTER
+000830     PERFORM 9000-TERMINATE
+000840     STOP RUN.
+000850
+000860 1000-INITIALIZE.
+000870     OPEN INPUT BOOK
+000880     OPEN OUTPUT DIRECTORY-REPORT
+000890     IF FS = 35
+000900         SET BOOK-NOT-FOUND TO TRUE
+000910         SET ENDOFFILE TO TRUE
+000920         DISPLAY "PHONEBOOK.DAT not found - nothing to list."
+000930     ELSE
+000940         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+000950         MOVE WS-RUN-MONTH TO WS-RUN-DATE-DISPLAY(1:2)
+000960         MOVE "/" TO WS-RUN-DATE-DISPLAY(3:1)
+000970         MOVE WS-RUN-DAY TO WS-RUN-DATE-DISPLAY(4:2)
+000980         MOVE "/" TO WS-RUN-DATE-DISPLAY(6:1)
+000990         MOVE WS-RUN-YEAR TO WS-RUN-DATE-DISPLAY(7:4)
+001000         READ BOOK NEXT RECORD
+001010             AT END SET ENDOFFILE TO TRUE
+001020         END-READ
+001030     END-IF.
+001040
+001050 2000-PRINT-ONE-ENTRY.
+001060     IF ACTIVE-STATUS
+001070         PERFORM 2010-PRINT-DETAIL-LINE
+001080     END-IF
+001090     READ BOOK NEXT RECORD
+001100         AT END SET ENDOFFILE TO TRUE
+001110     END-READ.
+001120
+001130 2010-PRINT-DETAIL-LINE.
+001140     IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+001150         PERFORM 3000-PRINT-HEADINGS
+001160     END-IF
+001170     MOVE LASTNAME TO DTL-LASTNAME
+001180     MOVE FIRSTNAME TO DTL-FIRSTNAME
+001190     MOVE PREFIX TO DTL-PREFIX
+001200     MOVE RESTOFNUMBER TO DTL-RESTOFNUMBER
+001210     WRITE REPORT-LINE FROM DTL-LINE
+001220     ADD 1 TO WS-LINE-COUNT
+001230     ADD 1 TO WS-ENTRY-COUNT.
+001240
+001250 3000-PRINT-HEADINGS.
+001260     ADD 1 TO WS-PAGE-COUNT
+001270     MOVE WS-PAGE-COUNT TO HDG-PAGE-NUMBER
+001280     MOVE WS-RUN-DATE-DISPLAY TO HDG-RUN-DATE
+001290     IF WS-PAGE-COUNT NOT = 1
+001300         WRITE REPORT-LINE FROM SPACES
+001310         AFTER ADVANCING PAGE
+001320     END-IF
+001330     WRITE REPORT-LINE FROM HDG-LINE-1
+001340     WRITE REPORT-LINE FROM HDG-LINE-2
+001350     WRITE REPORT-LINE FROM SPACES
+001360     WRITE REPORT-LINE FROM HDG-LINE-3
+001370     WRITE REPORT-LINE FROM SPACES
+001380     MOVE ZERO TO WS-LINE-COUNT.
+001390
+001400 8000-PRINT-FOOTER.
+001410     MOVE WS-ENTRY-COUNT TO FTR-ENTRY-COUNT
+001420     WRITE REPORT-LINE FROM SPACES
+001430     WRITE REPORT-LINE FROM FTR-LINE.
+001440
+001450 9000-TERMINATE.
+001460     IF NOT BOOK-NOT-FOUND
+001470         CLOSE BOOK
+001480     END-IF
+001490     CLOSE DIRECTORY-REPORT.
+001500
+001510 END PROGRAM DIRLIST.
