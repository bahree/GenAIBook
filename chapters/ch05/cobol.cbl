@@ -1,82 +1,463 @@
-      ******************************************************************
-      * Author: Clair Marchesani
-      * Date: 22 May 2016
-      * Purpose: Self-Study / Demonstration
-      * Tectonics: cobc
-      * URL: https://github.com/DillonDepeel/Cobol-Programming-Collection/blob/main/Cobol%20Utilities/Phonebook.cbl
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PHONEBOOK.
-       AUTHOR CLAIR MARCHESANI
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
-           ORGANIZATION IS SEQUENTIAL
-           FILE STATUS IS FS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD BOOK.
-       01 BOOKENTRY.
-           88 ENDOFFILE    VALUE HIGH-VALUES.
-           02 NAME.
-               03 FIRSTNAME        PIC X(10).
-               03 LASTNAME         PIC X(10).
-           02 PHONENUMBER.
-               03 PREFIX           PIC 9(5).
-               03 RESTOFNUMBER     PIC 9(7).
-       WORKING-STORAGE SECTION.
-       01 FS                       PIC 99.
-       01 YESNOANSWER              PIC X.
-       01 WS-BOOKENTRY.
-           02 WS-NAME.
-               03 WS-FIRSTNAME        PIC X(10).
-               03 WS-LASTNAME         PIC X(10).
-           02 WS-PHONENUMBER.
-               03 WS-PREFIX           PIC 9(5).
-               03 WS-RESTOFNUMBER     PIC 9(12).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Enter Surname."
-            ACCEPT WS-LASTNAME
-            OPEN INPUT BOOK
-            IF FS(1:1) IS NOT ZERO THEN
-                CLOSE BOOK
-                IF WS-LASTNAME EQUALS SPACES THEN STOP RUN END-IF
-                DISPLAY "Adding a new entry"
-                PERFORM ADD-ENTRY-PROCEDURE
-            END-IF
-            READ BOOK
-               AT END SET ENDOFFILE TO TRUE
-            END-READ
-            PERFORM UNTIL ENDOFFILE
-               IF LASTNAME EQUALS WS-LASTNAME THEN
-                   DISPLAY SPACE
-                   DISPLAY FIRSTNAME SPACE LASTNAME
-                   DISPLAY "Number" SPACE PREFIX SPACE RESTOFNUMBER
-               END-IF
-               READ BOOK
-                   AT END SET ENDOFFILE TO TRUE
-               END-READ
-            END-PERFORM
-            CLOSE BOOK
-            DISPLAY "Add new entry?"
-            ACCEPT YESNOANSWER
-            IF YESNOANSWER EQUALS 'Y' THEN PERFORM ADD-ENTRY-PROCEDURE.
-            CLOSE BOOK
-            STOP RUN.
-
-       ADD-ENTRY-PROCEDURE.
-            OPEN EXTEND BOOK
-            MOVE WS-LASTNAME TO LASTNAME
-            DISPLAY "Enter first name for person " WS-LASTNAME
-            ACCEPT FIRSTNAME
-            DISPLAY "Enter Phone Number Prefix"
-            ACCEPT PREFIX
-            DISPLAY "Enter rest of phone number"
-            ACCEPT RESTOFNUMBER
-            WRITE BOOKENTRY
-            CLOSE BOOK
-            STOP RUN.
-
-       END PROGRAM PHONEBOOK.
\ No newline at end of file
+000010******************************************************************
+000020* Author: Clair Marchesani
+000030* Date: 22 May 2016
+000040* Purpose: Self-Study / Demonstration
+000050* Tectonics: cobc
+000060* URL: https://github.com/DillonDepeel/Cobol-Programming-Collection/blob/main/Cobol%20Utilities/Phonebook.cbl
+000070******************************************************************
+000080* Modification History
+000090* ----------------------------------------------------------------
+000100* 2026-08-09  RJH  Reorganized PHONEBOOK.DAT as an indexed file
+000110*                  keyed on LASTNAME/FIRSTNAME so a lookup no
+000120*                  longer requires a full scan of the file, and
+000130*                  added UPDATE-ENTRY-PROCEDURE and
+000140*                  DELETE-ENTRY-PROCEDURE alongside the existing
+000150*                  ADD-ENTRY-PROCEDURE.
+000160* 2026-08-13  RJH  Search step now also accepts a phone number
+000170*                  (reverse lookup by ALTERNATE RECORD KEY) and a
+000180*                  partial surname, returning every entry whose
+000190*                  LASTNAME starts with the characters entered.
+000200* 2026-08-15  RJH  Every add/update/delete now appends a record
+000210*                  to AUDITLOG.DAT, capturing the operator ID,
+000220*                  a timestamp, the action taken, and the
+000230*                  before/after NAME and PHONENUMBER.
+000240* 2026-08-16  RJH  BOOKENTRY now carries DEPARTMENT, EXTENSION,
+000250*                  EMAIL-ADDRESS and an active/inactive status.
+000260*                  DELETE-ENTRY-PROCEDURE marks an entry inactive
+000270*                  rather than physically removing it, and the
+000280*                  surname search skips inactive entries.
+000290* 2026-08-17  RJH  Replaced the one-shot search-then-single-action
+000300*                  flow with a menu loop (SEARCH/ADD/UPDATE/
+000310*                  DELETE/EXIT) so an operator can perform several
+000320*                  lookups and maintenance actions in one session.
+000330* 2026-08-18  RJH  Resequenced the line numbers in columns 1-6,
+000340*                  which had drifted out of order across several
+000350*                  rounds of edits.
+000360* 2026-08-19  RJH  UPDATE can now correct a mistyped surname or
+000370*                  first name (DELETE under the old key, WRITE
+000380*                  under the new one, since REWRITE cannot change
+000390*                  the RECORD KEY) and can flip an inactive entry
+000400*                  back to active, so a rehire or a corrected
+000410*                  typo no longer has to fight the old key.
+000420*                  Renamed 1520-MARK-ENTRY-INACTIVE to match the
+000430*                  plain descriptive paragraph names used
+000440*                  everywhere else in this program.
+000450* 2026-08-20  RJH  UPDATE now assembles the new phone/department/
+000460*                  extension/email/status values in working
+000470*                  storage and only moves them into BOOKENTRY
+000480*                  right before the REWRITE or WRITE, so a blank
+000490*                  ACCEPT on any of those fields leaves the old
+000500*                  value in place instead of blanking or zeroing
+000510*                  it, and so a rename no longer depends on what
+000520*                  the intervening keyed READ/DELETE leave behind
+000530*                  in the record area. ADD-ENTRY-PROCEDURE now
+000540*                  rejects a blank surname/first name instead of
+000550*                  writing an empty-keyed entry, matching
+000560*                  BATCHADD.CBL's blank-name check.
+000570******************************************************************
+000580 IDENTIFICATION DIVISION.
+000590 PROGRAM-ID. PHONEBOOK.
+000600 AUTHOR CLAIR MARCHESANI.
+000610 ENVIRONMENT DIVISION.
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS NAME
+000680         ALTERNATE RECORD KEY IS PHONENUMBER WITH DUPLICATES
+000690         FILE STATUS IS FS.
+000700     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+000710         ORGANIZATION IS SEQUENTIAL
+000720         FILE STATUS IS AUDIT-FS.
+000730 DATA DIVISION.
+000740 FILE SECTION.
+000750 FD  BOOK.
+000760 COPY "BOOKREC.CPY".
+000770 FD  AUDIT-FILE.
+000780 COPY "AUDITREC.CPY".
+000790 WORKING-STORAGE SECTION.
+000800 01  FS                          PIC 99.
+000810 01  AUDIT-FS                    PIC 99.
+000820 01  WS-ACTION-CODE              PIC X.
+000830 01  WS-EXIT-SWITCH              PIC X VALUE "N".
+000840     88  WS-DONE                     VALUE "Y".
+000850 01  WS-FOUND-SWITCH             PIC X.
+000860     88  WS-ENTRY-FOUND              VALUE "Y".
+000870 01  WS-SEARCH-INPUT             PIC X(12).
+000880 01  WS-SEARCH-LEN               PIC 9(02).
+000890 01  WS-TRAILING-SPACES          PIC 9(02).
+000900 01  WS-SEARCH-PREFIX            PIC 9(05).
+000910 01  WS-SEARCH-REST              PIC 9(07).
+000920 01  WS-OPERATOR-ID              PIC X(08).
+000930 01  WS-OLD-PHONENUMBER.
+000940     02  WS-OLD-PREFIX           PIC 9(05).
+000950     02  WS-OLD-RESTOFNUMBER     PIC 9(07).
+000960 01  WS-OLD-NAME.
+000970     02  WS-OLD-LASTNAME         PIC X(10).
+000980     02  WS-OLD-FIRSTNAME        PIC X(10).
+000990 01  WS-NEW-LASTNAME             PIC X(10).
+001000 01  WS-NEW-FIRSTNAME            PIC X(10).
+001010 01  WS-TARGET-LASTNAME          PIC X(10).
+001020 01  WS-TARGET-FIRSTNAME         PIC X(10).
+001030 01  WS-NEW-STATUS               PIC X(01).
+001040 01  WS-NEW-PREFIX               PIC 9(05).
+001050 01  WS-NEW-RESTOFNUMBER         PIC 9(07).
+001060 01  WS-NEW-DEPARTMENT           PIC X(15).
+001070 01  WS-NEW-EXTENSION            PIC X(05).
+001080 01  WS-NEW-EMAIL-ADDRESS        PIC X(30).
+001090 01  WS-UPD-PREFIX               PIC 9(05).
+001100 01  WS-UPD-RESTOFNUMBER         PIC 9(07).
+001110 01  WS-UPD-DEPARTMENT           PIC X(15).
+001120 01  WS-UPD-EXTENSION            PIC X(05).
+001130 01  WS-UPD-EMAIL-ADDRESS        PIC X(30).
+001140 01  WS-UPD-STATUS-FLAG          PIC X(01).
+001150     88  WS-UPD-ACTIVE-STATUS        VALUE "A".
+001160     88  WS-UPD-INACTIVE-STATUS      VALUE "I".
+001170 COPY "WSBOOK.CPY".
+001180 PROCEDURE DIVISION.
+001190 MAIN-PROCEDURE.
+001200     DISPLAY "Enter Operator ID."
+001210     ACCEPT WS-OPERATOR-ID
+001220     PERFORM OPEN-BOOK-FOR-MAINTENANCE
+001230     PERFORM OPEN-AUDIT-FILE-PROCEDURE
+001240     PERFORM MENU-PROCEDURE
+001250         UNTIL WS-DONE
+001260     PERFORM CLOSE-BOOK-PROCEDURE
+001270     STOP RUN.
+001280
+001290 MENU-PROCEDURE.
+001300     DISPLAY SPACE
+001310     DISPLAY "Action - (S)ch (A)dd (U)pd (D)el or e(X)it?"
+001320     ACCEPT WS-ACTION-CODE
+001330     EVALUATE WS-ACTION-CODE
+001340         WHEN "S" PERFORM SEARCH-ENTRY-PROCEDURE
+001350         WHEN "A" PERFORM ADD-ENTRY-PROCEDURE
+001360         WHEN "U" PERFORM UPDATE-ENTRY-PROCEDURE
+001370         WHEN "D" PERFORM DELETE-ENTRY-PROCEDURE
+001380         WHEN "X" SET WS-DONE TO TRUE
+001390         WHEN OTHER DISPLAY "Invalid selection."
+001400     END-EVALUATE.
+001410
+001420 SEARCH-ENTRY-PROCEDURE.
+001430     DISPLAY "Enter Surname (partial OK) or Phone Number."
+001440     ACCEPT WS-SEARCH-INPUT
+001450     IF WS-SEARCH-INPUT = SPACES
+001460         DISPLAY "No search value entered."
+001470     ELSE
+001480         PERFORM COMPUTE-SEARCH-LENGTH
+001490         IF WS-SEARCH-LEN = 12 AND WS-SEARCH-INPUT IS NUMERIC
+001500             PERFORM SEARCH-BY-PHONE-NUMBER-PROCEDURE
+001510         ELSE
+001520             IF WS-SEARCH-LEN > 10
+001530                 MOVE 10 TO WS-SEARCH-LEN
+001540             END-IF
+001550             MOVE WS-SEARCH-INPUT TO WS-LASTNAME
+001560             PERFORM SEARCH-BY-SURNAME-PROCEDURE
+001570         END-IF
+001580     END-IF.
+001590
+001600 OPEN-BOOK-FOR-MAINTENANCE.
+001610     OPEN I-O BOOK
+001620     IF FS = 35
+001630         OPEN OUTPUT BOOK
+001640         CLOSE BOOK
+001650         OPEN I-O BOOK
+001660     END-IF.
+001670
+001680 CLOSE-BOOK-PROCEDURE.
+001690     CLOSE BOOK
+001700     CLOSE AUDIT-FILE.
+001710
+001720 OPEN-AUDIT-FILE-PROCEDURE.
+001730     OPEN EXTEND AUDIT-FILE
+001740     IF AUDIT-FS = 35
+001750         OPEN OUTPUT AUDIT-FILE
+001760     END-IF.
+001770
+001780 COMPUTE-SEARCH-LENGTH.
+001790     MOVE ZERO TO WS-TRAILING-SPACES
+001800     INSPECT WS-SEARCH-INPUT TALLYING WS-TRAILING-SPACES
+001810         FOR TRAILING SPACES
+001820     COMPUTE WS-SEARCH-LEN = 12 - WS-TRAILING-SPACES.
+001830
+001840 SEARCH-BY-PHONE-NUMBER-PROCEDURE.
+001850     MOVE WS-SEARCH-INPUT(1:5) TO WS-SEARCH-PREFIX
+001860     MOVE WS-SEARCH-INPUT(6:7) TO WS-SEARCH-REST
+001870     MOVE WS-SEARCH-PREFIX TO PREFIX
+001880     MOVE WS-SEARCH-REST TO RESTOFNUMBER
+001890     READ BOOK KEY IS PHONENUMBER
+001900         INVALID KEY
+001910             DISPLAY "No entry found for that phone number."
+001920         NOT INVALID KEY
+001930             PERFORM SHOW-PHONE-MATCH-PROCEDURE
+001940     END-READ.
+001950
+001960 SHOW-PHONE-MATCH-PROCEDURE.
+001970     IF ACTIVE-STATUS
+001980         DISPLAY SPACE
+001990         DISPLAY FIRSTNAME SPACE LASTNAME
+002000         DISPLAY "Number" SPACE PREFIX SPACE RESTOFNUMBER
+002010         MOVE LASTNAME TO WS-LASTNAME
+002020     ELSE
+002030         DISPLAY "No entry found for that phone number."
+002040     END-IF.
+002050
+002060 SEARCH-BY-SURNAME-PROCEDURE.
+002070     MOVE WS-LASTNAME TO LASTNAME
+002080     MOVE LOW-VALUES TO FIRSTNAME
+002090     MOVE "N" TO WS-FOUND-SWITCH
+002100     START BOOK KEY IS NOT LESS THAN NAME
+002110         INVALID KEY DISPLAY "No matching entries."
+002120         NOT INVALID KEY PERFORM DISPLAY-MATCHES-PROCEDURE
+002130     END-START.
+002140
+002150 DISPLAY-MATCHES-PROCEDURE.
+002160     PERFORM READ-NEXT-MATCH-PROCEDURE
+002170     PERFORM SHOW-ONE-MATCH-PROCEDURE
+002180         UNTIL ENDOFFILE
+002190             OR LASTNAME(1:WS-SEARCH-LEN) NOT =
+002200                 WS-LASTNAME(1:WS-SEARCH-LEN)
+002210     IF NOT WS-ENTRY-FOUND
+002220         DISPLAY "No matching entries."
+002230     END-IF.
+002240
+002250 SHOW-ONE-MATCH-PROCEDURE.
+002260     IF ACTIVE-STATUS
+002270         MOVE "Y" TO WS-FOUND-SWITCH
+002280         DISPLAY SPACE
+002290         DISPLAY FIRSTNAME SPACE LASTNAME
+002300         DISPLAY "Number" SPACE PREFIX SPACE RESTOFNUMBER
+002310     END-IF
+002320     PERFORM READ-NEXT-MATCH-PROCEDURE.
+002330
+002340 READ-NEXT-MATCH-PROCEDURE.
+002350     READ BOOK NEXT RECORD
+002360         AT END SET ENDOFFILE TO TRUE
+002370     END-READ.
+002380
+002390 ADD-ENTRY-PROCEDURE.
+002400     DISPLAY "Enter Surname for new entry."
+002410     ACCEPT WS-LASTNAME
+002420     MOVE WS-LASTNAME TO LASTNAME
+002430     DISPLAY "Enter first name for person " WS-LASTNAME
+002440     ACCEPT FIRSTNAME
+002450     IF LASTNAME = SPACES OR FIRSTNAME = SPACES
+002460         DISPLAY "Blank name - entry not added."
+002470     ELSE
+002480         PERFORM ADD-ENTRY-DETAIL-PROCEDURE
+002490     END-IF.
+002500
+002510 ADD-ENTRY-DETAIL-PROCEDURE.
+002520     DISPLAY "Enter Phone Number Prefix"
+002530     ACCEPT PREFIX
+002540     DISPLAY "Enter rest of phone number"
+002550     ACCEPT RESTOFNUMBER
+002560     DISPLAY "Enter Department"
+002570     ACCEPT DEPARTMENT
+002580     DISPLAY "Enter Extension"
+002590     ACCEPT EXTENSION
+002600     DISPLAY "Enter Email Address"
+002610     ACCEPT EMAIL-ADDRESS
+002620     SET ACTIVE-STATUS TO TRUE
+002630     WRITE BOOKENTRY
+002640         INVALID KEY
+002650             DISPLAY "Entry already exists - not added."
+002660         NOT INVALID KEY
+002670             DISPLAY "Entry added."
+002680             PERFORM WRITE-AUDIT-FOR-ADD-PROCEDURE
+002690     END-WRITE.
+002700
+002710 WRITE-AUDIT-FOR-ADD-PROCEDURE.
+002720     SET AUDIT-ACTION-ADD TO TRUE
+002730     MOVE SPACES TO AUDIT-BEFORE-NAME
+002740     MOVE ZERO TO AUDIT-BEFORE-PHONENUMBER
+002750     MOVE NAME TO AUDIT-AFTER-NAME
+002760     MOVE PHONENUMBER TO AUDIT-AFTER-PHONENUMBER
+002770     PERFORM STAMP-AUDIT-RECORD-PROCEDURE.
+002780
+002790
+002800 UPDATE-ENTRY-PROCEDURE.
+002810     DISPLAY "Enter surname of person to update."
+002820     ACCEPT WS-LASTNAME
+002830     DISPLAY "Enter first name of person to update."
+002840     ACCEPT WS-FIRSTNAME
+002850     MOVE WS-LASTNAME TO LASTNAME
+002860     MOVE WS-FIRSTNAME TO FIRSTNAME
+002870     READ BOOK
+002880         INVALID KEY
+002890             DISPLAY "Entry not found - nothing updated."
+002900         NOT INVALID KEY
+002910             PERFORM UPDATE-ENTRY-FIELDS-PROCEDURE
+002920     END-READ.
+002930
+002940 UPDATE-ENTRY-FIELDS-PROCEDURE.
+002950     MOVE LASTNAME TO WS-OLD-LASTNAME
+002960     MOVE FIRSTNAME TO WS-OLD-FIRSTNAME
+002970     MOVE PHONENUMBER TO WS-OLD-PHONENUMBER
+002980     MOVE PREFIX TO WS-UPD-PREFIX
+002990     MOVE RESTOFNUMBER TO WS-UPD-RESTOFNUMBER
+003000     MOVE DEPARTMENT TO WS-UPD-DEPARTMENT
+003010     MOVE EXTENSION TO WS-UPD-EXTENSION
+003020     MOVE EMAIL-ADDRESS TO WS-UPD-EMAIL-ADDRESS
+003030     MOVE BOOK-STATUS-FLAG TO WS-UPD-STATUS-FLAG
+003040     DISPLAY "Enter new Surname (blank = no change)"
+003050     ACCEPT WS-NEW-LASTNAME
+003060     DISPLAY "Enter new First Name (blank = no change)"
+003070     ACCEPT WS-NEW-FIRSTNAME
+003080     DISPLAY "Enter new Phone Number Prefix (blank = no change)"
+003090     ACCEPT WS-NEW-PREFIX
+003100     DISPLAY "Enter new rest of phone number (blank = no change)"
+003110     ACCEPT WS-NEW-RESTOFNUMBER
+003120     DISPLAY "Enter new Department (blank = no change)"
+003130     ACCEPT WS-NEW-DEPARTMENT
+003140     DISPLAY "Enter new Extension (blank = no change)"
+003150     ACCEPT WS-NEW-EXTENSION
+003160     DISPLAY "Enter new Email Address (blank = no change)"
+003170     ACCEPT WS-NEW-EMAIL-ADDRESS
+003180     DISPLAY "Status - (A)ctive (I)nactive, blank = no change"
+003190     ACCEPT WS-NEW-STATUS
+003200     IF WS-NEW-PREFIX NOT = ZERO
+003210         MOVE WS-NEW-PREFIX TO WS-UPD-PREFIX
+003220     END-IF
+003230     IF WS-NEW-RESTOFNUMBER NOT = ZERO
+003240         MOVE WS-NEW-RESTOFNUMBER TO WS-UPD-RESTOFNUMBER
+003250     END-IF
+003260     IF WS-NEW-DEPARTMENT NOT = SPACES
+003270         MOVE WS-NEW-DEPARTMENT TO WS-UPD-DEPARTMENT
+003280     END-IF
+003290     IF WS-NEW-EXTENSION NOT = SPACES
+003300         MOVE WS-NEW-EXTENSION TO WS-UPD-EXTENSION
+003310     END-IF
+003320     IF WS-NEW-EMAIL-ADDRESS NOT = SPACES
+003330         MOVE WS-NEW-EMAIL-ADDRESS TO WS-UPD-EMAIL-ADDRESS
+003340     END-IF
+003350     EVALUATE WS-NEW-STATUS
+003360         WHEN "A" SET WS-UPD-ACTIVE-STATUS TO TRUE
+003370         WHEN "I" SET WS-UPD-INACTIVE-STATUS TO TRUE
+003380         WHEN OTHER CONTINUE
+003390     END-EVALUATE
+003400     MOVE WS-OLD-LASTNAME TO WS-TARGET-LASTNAME
+003410     MOVE WS-OLD-FIRSTNAME TO WS-TARGET-FIRSTNAME
+003420     IF WS-NEW-LASTNAME NOT = SPACES
+003430         MOVE WS-NEW-LASTNAME TO WS-TARGET-LASTNAME
+003440     END-IF
+003450     IF WS-NEW-FIRSTNAME NOT = SPACES
+003460         MOVE WS-NEW-FIRSTNAME TO WS-TARGET-FIRSTNAME
+003470     END-IF
+003480     IF WS-TARGET-LASTNAME = WS-OLD-LASTNAME
+003490             AND WS-TARGET-FIRSTNAME = WS-OLD-FIRSTNAME
+003500         PERFORM REWRITE-ENTRY-PROCEDURE
+003510     ELSE
+003520         PERFORM RENAME-ENTRY-PROCEDURE
+003530     END-IF.
+003540
+003550 REWRITE-ENTRY-PROCEDURE.
+003560     MOVE WS-UPD-PREFIX TO PREFIX
+003570     MOVE WS-UPD-RESTOFNUMBER TO RESTOFNUMBER
+003580     MOVE WS-UPD-DEPARTMENT TO DEPARTMENT
+003590     MOVE WS-UPD-EXTENSION TO EXTENSION
+003600     MOVE WS-UPD-EMAIL-ADDRESS TO EMAIL-ADDRESS
+003610     MOVE WS-UPD-STATUS-FLAG TO BOOK-STATUS-FLAG
+003620     REWRITE BOOKENTRY
+003630         INVALID KEY
+003640             DISPLAY "Update failed."
+003650         NOT INVALID KEY
+003660             DISPLAY "Entry updated."
+003670             PERFORM WRITE-AUDIT-FOR-UPDATE-PROCEDURE
+003680     END-REWRITE.
+003690
+003700 RENAME-ENTRY-PROCEDURE.
+003710     MOVE WS-TARGET-LASTNAME TO LASTNAME
+003720     MOVE WS-TARGET-FIRSTNAME TO FIRSTNAME
+003730     READ BOOK
+003740         INVALID KEY
+003750             PERFORM RENAME-ENTRY-CONFIRMED-PROCEDURE
+003760         NOT INVALID KEY
+003770             DISPLAY "Update failed - new name already exists."
+003780     END-READ.
+003790
+003800 RENAME-ENTRY-CONFIRMED-PROCEDURE.
+003810     MOVE WS-OLD-LASTNAME TO LASTNAME
+003820     MOVE WS-OLD-FIRSTNAME TO FIRSTNAME
+003830     DELETE BOOK
+003840         INVALID KEY
+003850             DISPLAY "Update failed - could not remove old entry."
+003860         NOT INVALID KEY
+003870             PERFORM WRITE-RENAMED-ENTRY-PROCEDURE
+003880     END-DELETE.
+003890
+003900 WRITE-RENAMED-ENTRY-PROCEDURE.
+003910     MOVE WS-TARGET-LASTNAME TO LASTNAME
+003920     MOVE WS-TARGET-FIRSTNAME TO FIRSTNAME
+003930     MOVE WS-UPD-PREFIX TO PREFIX
+003940     MOVE WS-UPD-RESTOFNUMBER TO RESTOFNUMBER
+003950     MOVE WS-UPD-DEPARTMENT TO DEPARTMENT
+003960     MOVE WS-UPD-EXTENSION TO EXTENSION
+003970     MOVE WS-UPD-EMAIL-ADDRESS TO EMAIL-ADDRESS
+003980     MOVE WS-UPD-STATUS-FLAG TO BOOK-STATUS-FLAG
+003990     WRITE BOOKENTRY
+004000         INVALID KEY
+004010             DISPLAY
+004020                 "Update failed after removing old entry."
+004030             DISPLAY "Contact support to restore the old entry."
+004040         NOT INVALID KEY
+004050             DISPLAY "Entry updated (renamed)."
+004060             PERFORM WRITE-AUDIT-FOR-UPDATE-PROCEDURE
+004070     END-WRITE.
+004080
+004090 WRITE-AUDIT-FOR-UPDATE-PROCEDURE.
+004100     SET AUDIT-ACTION-UPDATE TO TRUE
+004110     MOVE WS-OLD-NAME TO AUDIT-BEFORE-NAME
+004120     MOVE WS-OLD-PHONENUMBER TO AUDIT-BEFORE-PHONENUMBER
+004130     MOVE NAME TO AUDIT-AFTER-NAME
+004140     MOVE PHONENUMBER TO AUDIT-AFTER-PHONENUMBER
+004150     PERFORM STAMP-AUDIT-RECORD-PROCEDURE.
+004160
+004170
+004180 DELETE-ENTRY-PROCEDURE.
+004190     DISPLAY "Enter surname of person to delete."
+004200     ACCEPT WS-LASTNAME
+004210     DISPLAY "Enter first name of person to delete."
+004220     ACCEPT WS-FIRSTNAME
+004230     MOVE WS-LASTNAME TO LASTNAME
+004240     MOVE WS-FIRSTNAME TO FIRSTNAME
+004250     READ BOOK
+004260         INVALID KEY
+004270             DISPLAY "Entry not found - nothing deleted."
+004280         NOT INVALID KEY
+004290             PERFORM DELETE-ENTRY-CONFIRMED-PROCEDURE
+004300     END-READ.
+004310
+004320 DELETE-ENTRY-CONFIRMED-PROCEDURE.
+004330     IF INACTIVE-STATUS
+004340         DISPLAY "Entry is already inactive."
+004350     ELSE
+004360         PERFORM DELETE-ENTRY-MARK-INACTIVE-PROCEDURE
+004370     END-IF.
+004380
+004390 DELETE-ENTRY-MARK-INACTIVE-PROCEDURE.
+004400     MOVE NAME TO AUDIT-BEFORE-NAME
+004410     MOVE PHONENUMBER TO AUDIT-BEFORE-PHONENUMBER
+004420     SET INACTIVE-STATUS TO TRUE
+004430     REWRITE BOOKENTRY
+004440         INVALID KEY
+004450             DISPLAY "Delete failed."
+004460         NOT INVALID KEY
+004470             DISPLAY "Entry marked inactive."
+004480             PERFORM WRITE-AUDIT-FOR-DELETE-PROCEDURE
+004490     END-REWRITE.
+004500
+004510 WRITE-AUDIT-FOR-DELETE-PROCEDURE.
+004520     SET AUDIT-ACTION-DELETE TO TRUE
+004530     MOVE NAME TO AUDIT-AFTER-NAME
+004540     MOVE PHONENUMBER TO AUDIT-AFTER-PHONENUMBER
+004550     PERFORM STAMP-AUDIT-RECORD-PROCEDURE.
+004560
+004570 STAMP-AUDIT-RECORD-PROCEDURE.
+004580     MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+004590     ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+004600     ACCEPT AUDIT-TIME FROM TIME
+004610     WRITE AUDIT-RECORD.
+004620
+004630 END PROGRAM PHONEBOOK.
