@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook: AUDITREC.CPY
+      * Purpose:  Record layout for AUDITLOG.DAT, the trail of every
+      *           add/update/delete made against PHONEBOOK.DAT -
+      *           operator, timestamp, action code, and the before and
+      *           after values of NAME and PHONENUMBER.
+      * Author:   R. J. Hanlon
+      ******************************************************************
+       01  AUDIT-RECORD.
+           02  AUDIT-OPERATOR-ID       PIC X(08).
+           02  AUDIT-DATE              PIC 9(08).
+           02  AUDIT-TIME              PIC 9(08).
+           02  AUDIT-ACTION-CODE       PIC X(01).
+               88  AUDIT-ACTION-ADD        VALUE "A".
+               88  AUDIT-ACTION-UPDATE     VALUE "U".
+               88  AUDIT-ACTION-DELETE     VALUE "D".
+           02  AUDIT-BEFORE-NAME.
+               03  AUDIT-BEFORE-LASTNAME       PIC X(10).
+               03  AUDIT-BEFORE-FIRSTNAME      PIC X(10).
+           02  AUDIT-BEFORE-PHONENUMBER.
+               03  AUDIT-BEFORE-PREFIX         PIC 9(05).
+               03  AUDIT-BEFORE-RESTOFNUMBER   PIC 9(07).
+           02  AUDIT-AFTER-NAME.
+               03  AUDIT-AFTER-LASTNAME        PIC X(10).
+               03  AUDIT-AFTER-FIRSTNAME       PIC X(10).
+           02  AUDIT-AFTER-PHONENUMBER.
+               03  AUDIT-AFTER-PREFIX          PIC 9(05).
+               03  AUDIT-AFTER-RESTOFNUMBER    PIC 9(07).
