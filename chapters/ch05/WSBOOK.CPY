@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: WSBOOK.CPY
+      * Purpose:  Working-storage image of BOOKENTRY, used whenever a
+      *           program has to build, hold or edit an entry apart
+      *           from the file buffer itself (accept-from-operator,
+      *           transaction records, sort work areas, and so on).
+      * Author:   R. J. Hanlon
+      ******************************************************************
+       01  WS-BOOKENTRY.
+           02  WS-NAME.
+               03  WS-LASTNAME         PIC X(10).
+               03  WS-FIRSTNAME        PIC X(10).
+           02  WS-PHONENUMBER.
+               03  WS-PREFIX           PIC 9(05).
+               03  WS-RESTOFNUMBER     PIC 9(07).
