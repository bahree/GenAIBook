@@ -0,0 +1,113 @@
+000010******************************************************************
+000020* Author: R. J. Hanlon
+000030* Installation: Corporate Systems
+000040* Date-Written: 17 August 2026
+000050* Purpose: Reads PHONEBOOK.DAT and writes its contents out as a
+000060*          comma-delimited file - surname, first name, phone
+000070*          number split into prefix and rest-of-number, plus
+000080*          department, extension and e-mail address - so the
+000090*          directory can be imported into the e-mail contact
+000100*          list and the phone system without hand re-entry.
+000110* Tectonics: cobc
+000120******************************************************************
+000130* Modification History
+000140* ----------------------------------------------------------------
+000150* 2026-08-17  RJH  Original version.
+000160* 2026-08-19  RJH  Guard OPEN INPUT BOOK against FS = 35 so a run
+000170*                  before PHONEBOOK.DAT exists writes an empty
+000180*                  CSV instead of abending on the OPEN.
+000190******************************************************************
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. CSVEXP.
+000220 AUTHOR R J HANLON.
+000230 DATE-WRITTEN. 17 AUGUST 2026.
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT BOOK ASSIGN TO "PHONEBOOK.DAT"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS SEQUENTIAL
+000300         RECORD KEY IS NAME
+000310         FILE STATUS IS FS.
+000320     SELECT CSV-FILE ASSIGN TO "PHONEBOOK.CSV"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS CSV-FS.
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  BOOK.
+000380 COPY "BOOKREC.CPY".
+000390 FD  CSV-FILE.
+000400 01  CSV-LINE                    PIC X(120).
+000410 WORKING-STORAGE SECTION.
+000420 01  FS                          PIC 99.
+000430 01  CSV-FS                      PIC 99.
+000440 01  WS-BOOK-NOT-FOUND-SWITCH    PIC X VALUE "N".
+000450     88  BOOK-NOT-FOUND              VALUE "Y".
+000460 01  WS-ENTRY-COUNT              PIC 9(06) VALUE ZERO.
+000470 01  WS-CSV-DETAIL.
+000480     02  WS-CSV-LASTNAME         PIC X(10).
+000490     02  FILLER                  PIC X(01) VALUE ",".
+000500     02  WS-CSV-FIRSTNAME        PIC X(10).
+000510     02  FILLER                  PIC X(01) VALUE ",".
+000520     02  WS-CSV-PREFIX           PIC 9(05).
+000530     02  FILLER                  PIC X(01) VALUE ",".
+000540     02  WS-CSV-RESTOFNUMBER     PIC 9(07).
+000550     02  FILLER                  PIC X(01) VALUE ",".
+000560     02  WS-CSV-DEPARTMENT       PIC X(15).
+000570     02  FILLER                  PIC X(01) VALUE ",".
+000580     02  WS-CSV-EXTENSION        PIC X(05).
+000590     02  FILLER                  PIC X(01) VALUE ",".
+000600     02  WS-CSV-EMAIL            PIC X(30).
+000610 01  WS-CSV-HEADING              PIC X(80) VALUE
+000620         "LASTNAME,FIRSTNAME,PREFIX,RESTOFNUMBER,DEPARTMENT,
+000630-        "EXTENSION,EMAIL".
+000640 PROCEDURE DIVISION.
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE
+000670     PERFORM 2000-EXPORT-ONE-ENTRY
+000680         UNTIL ENDOFFILE
+000690     PERFORM 9000-TERMINATE
+000700     DISPLAY "Phonebook export complete - "
+000710         WS-ENTRY-COUNT " entries written."
+000720     STOP RUN.
+000730
+000740 1000-INITIALIZE.
+000750     OPEN INPUT BOOK
+000760     OPEN OUTPUT CSV-FILE
+000770     WRITE CSV-LINE FROM WS-CSV-HEADING
+000780     IF FS = 35
+000790         SET BOOK-NOT-FOUND TO TRUE
+000800         SET ENDOFFILE TO TRUE
+000810         DISPLAY "PHONEBOOK.DAT not found - nothing to export."
+000820     ELSE
+000830         READ BOOK NEXT RECORD
+000840             AT END SET ENDOFFILE TO TRUE
+000850         END-READ
+000860     END-IF.
+000870
+000880 2000-EXPORT-ONE-ENTRY.
+000890     IF ACTIVE-STATUS
+000900         PERFORM 2010-WRITE-ONE-CSV-LINE
+000910     END-IF
+000920     READ BOOK NEXT RECORD
+000930         AT END SET ENDOFFILE TO TRUE
+000940     END-READ.
+000950
+000960 2010-WRITE-ONE-CSV-LINE.
+000970     MOVE LASTNAME TO WS-CSV-LASTNAME
+000980     MOVE FIRSTNAME TO WS-CSV-FIRSTNAME
+000990     MOVE PREFIX TO WS-CSV-PREFIX
+001000     MOVE RESTOFNUMBER TO WS-CSV-RESTOFNUMBER
+001010     MOVE DEPARTMENT TO WS-CSV-DEPARTMENT
+001020     MOVE EXTENSION TO WS-CSV-EXTENSION
+001030     MOVE EMAIL-ADDRESS TO WS-CSV-EMAIL
+001040     WRITE CSV-LINE FROM WS-CSV-DETAIL
+001050     ADD 1 TO WS-ENTRY-COUNT.
+001060
+001070 9000-TERMINATE.
+001080     IF NOT BOOK-NOT-FOUND
+001090         CLOSE BOOK
+001100     END-IF
+001110     CLOSE CSV-FILE.
+001120
+001130 END PROGRAM CSVEXP.
